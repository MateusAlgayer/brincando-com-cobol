@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: MateusAlgayer
+      * Date: 09/08/2026
+      * Purpose: Layout do registro de RELATORIO.DAT, compartilhado
+      *          entre FATORADOR (quem grava) e RECONCILIA-FATORES
+      *          (quem rele e confere), para que os dois nao corram o
+      *          risco de desalinhar o layout um do outro.
+      ******************************************************************
+       01  REG-RELATORIO.
+           05  REL-NUMERO          PIC Z(6)9.
+           05  REL-FILLER          PIC X(03).
+           05  REL-FATORES         PIC X(60).
