@@ -0,0 +1,54 @@
+      ******************************************************************
+      * Author: MateusAlgayer
+      * Date: 09/08/2026
+      * Purpose: Consulta avulsa e interativa de fatores de um inteiro,
+      *          para o atendimento responder duvidas pontuais sem
+      *          mexer no job batch nem no seu fonte.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-FATORES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY 'COPYBOOK.cpy'.
+
+       01  ENTRADA-ORIGINAL        PIC S9(07) SIGN IS LEADING SEPARATE.
+       01  IDX-EXIBE               PIC 9(03).
+       01  CONTINUA-CONSULTA       PIC X(01) VALUE 'S'.
+           88 CONTINUA-CONSULTA-SIM          VALUE 'S'.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== Consulta de fatores (FATORADOR) ===".
+           PERFORM UNTIL NOT CONTINUA-CONSULTA-SIM
+               PERFORM SOLICITA-NUMERO
+               IF FACTOR = 0
+                   MOVE 'N' TO CONTINUA-CONSULTA
+               ELSE
+                   PERFORM CONSULTA-FATOR
+               END-IF
+           END-PERFORM.
+           DISPLAY "Encerrando consulta de fatores.".
+           STOP RUN.
+
+           SOLICITA-NUMERO.
+               DISPLAY "Informe o numero a fatorar (0 encerra): "
+                   WITH NO ADVANCING
+               ACCEPT FACTOR
+               EXIT.
+
+           CONSULTA-FATOR.
+               MOVE FACTOR TO ENTRADA-ORIGINAL
+               CALL 'FATORADOR' USING BOOKPARAMETERS
+               IF FATORADOR-OK
+                   DISPLAY "Fatores de " ENTRADA-ORIGINAL ":"
+                   PERFORM VARYING IDX-EXIBE FROM 1 BY 1
+                   UNTIL IDX-EXIBE > QTD-FATORES
+                       DISPLAY "  " FATOR-DA-TABELA(IDX-EXIBE)
+                   END-PERFORM
+               ELSE
+                   DISPLAY "Numero rejeitado (status "
+                       STATUS-FATORADOR ") - informe um inteiro"
+                   DISPLAY "positivo de ate 999999."
+               END-IF
+               EXIT.
+       END PROGRAM CONSULTA-FATORES.
