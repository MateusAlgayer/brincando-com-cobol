@@ -3,28 +3,205 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      * 09/08/2026 - Fatores passam a ser gravados tambem em um arquivo
+      *              de relatorio, uma linha por numero de entrada, em
+      *              vez de existirem apenas via DISPLAY.
+      * 09/08/2026 - FACTOR passa a ser validado antes do calculo; zero,
+      *              negativo ou acima do limite suportado sao
+      *              rejeitados com STATUS-FATORADOR informando o
+      *              chamador, em vez de simplesmente nao produzir
+      *              saida nenhuma.
+      * 09/08/2026 - Divisao experimental limitada pela raiz quadrada do
+      *              que resta de FACTOR, em vez de ir ate o proprio
+      *              FACTOR; o resto nao testado, se maior que 1, entra
+      *              como ultimo fator primo.
+      * 09/08/2026 - QTD-FATORES passa a ser contado e devolvido em
+      *              BOOKPARAMETERS a cada chamada.
+      * 09/08/2026 - Fatores encontrados passam a ser devolvidos tambem
+      *              em TABELA-FATORES, para que o chamador consuma o
+      *              resultado em WORKING-STORAGE.
+      * 09/08/2026 - Toda chamada (aceita ou rejeitada) passa a ser
+      *              gravada em AUDITORIA.DAT com data/hora, programa
+      *              chamador, status e fatores encontrados.
+      * 09/08/2026 - OPEN OUTPUT x OPEN EXTEND de RELATORIO.DAT e
+      *              AUDITORIA.DAT passam a ser decididos pelo FILE
+      *              STATUS de uma OPEN EXTEND (existe/nao existe),
+      *              em vez de uma flag de working-storage que so
+      *              reconhecia a primeira chamada de cada processo -
+      *              essa flag fazia um novo processo (proximo job,
+      *              consulta avulsa, restart apos abend) sobrescrever
+      *              o arquivo existente em vez de continuar o
+      *              historico acumulado.
+      * 09/08/2026 - FACTOR = 1 passa a gravar relatorio/auditoria e
+      *              encerrar explicitamente (GOBACK), em vez de um
+      *              EXIT de paragrafo que apenas caia no restante da
+      *              logica.
+      * 09/08/2026 - FATOR-MAXIMO passa a refletir um limite de
+      *              negocio (999999) em vez da capacidade maxima do
+      *              proprio campo FACTOR, para que a rejeicao por
+      *              fora de faixa seja alcancavel.
+      * 09/08/2026 - REG-AUDITORIA/AUD-LINHA ampliados para comportar
+      *              o pior caso da STRING montada em GRAVA-AUDITORIA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FATORADOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-FATORES ASSIGN TO "RELATORIO.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RELATORIO.
+           SELECT AUDITORIA-FATORADOR ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STATUS-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-FATORES.
+           COPY 'RELATORIO.cpy'.
+
+       FD  AUDITORIA-FATORADOR.
+       01  REG-AUDITORIA               PIC X(130).
+
        WORKING-STORAGE SECTION.
+       01  FATOR-MAXIMO             PIC 9(07) VALUE 999999.
+      *    FATOR-TABELA-MAX casa com OCCURS 30 de TABELA-FATORES em
+      *    COPYBOOK.cpy; os dois precisam mudar juntos.
+       01  FATOR-TABELA-MAX         PIC 9(03) VALUE 30.
+       01  FATOR-ORIGINAL          PIC S9(07) SIGN IS LEADING SEPARATE.
+       01  FATOR-EDITADO           PIC Z(6)9.
+       01  FATOR-STRING            PIC X(60).
+       01  FATOR-STRING-PTR        PIC 9(03).
+       01  FATORADOR-PRIMEIRO-FATOR    PIC X(01) VALUE 'S'.
+           88 PRIMEIRO-FATOR-DA-LISTA           VALUE 'S'.
+       01  STATUS-RELATORIO         PIC X(02).
+       01  STATUS-AUDITORIA         PIC X(02).
+       01  AUD-TIMESTAMP            PIC X(21).
+       01  AUD-PROGRAMA-CHAMADOR    PIC X(30).
+       01  AUD-LINHA                PIC X(130).
+       01  AUD-PTR                  PIC 9(03).
+
        LINKAGE SECTION.
            COPY 'COPYBOOK.cpy'.
+
        PROCEDURE DIVISION USING BOOKPARAMETERS.
+           PERFORM INICIALIZA-FATORES.
+           MOVE FACTOR TO FATOR-ORIGINAL.
+           PERFORM VALIDA-FATOR.
+           IF NOT FATORADOR-OK
+               DISPLAY "FATORADOR: FACTOR rejeitado - " FATOR-ORIGINAL
+               PERFORM GRAVA-AUDITORIA
+               GOBACK
+           END-IF.
+
            IF FACTOR = 1
                MOVE FACTOR TO FATOR-ESCRITA
                DISPLAY FATOR-ESCRITA
-               EXIT
+               PERFORM REGISTRA-FATOR
+               PERFORM ESCREVE-RELATORIO
+               PERFORM GRAVA-AUDITORIA
+               GOBACK
            END-IF.
 
            PERFORM VARYING DIVISOR FROM 2 BY 1
-           UNTIL DIVISOR > FACTOR
+           UNTIL DIVISOR > FUNCTION SQRT(FACTOR)
                PERFORM
                UNTIL FUNCTION MOD(FACTOR, DIVISOR) NOT EQUAL 0
                    DIVIDE FACTOR BY DIVISOR GIVING FACTOR
 
                    MOVE DIVISOR TO FATOR-ESCRITA
                    DISPLAY FATOR-ESCRITA
+                   PERFORM REGISTRA-FATOR
                END-PERFORM
            END-PERFORM.
+
+           IF FACTOR > 1
+               MOVE FACTOR TO FATOR-ESCRITA
+               DISPLAY FATOR-ESCRITA
+               PERFORM REGISTRA-FATOR
+           END-IF.
+
+           PERFORM ESCREVE-RELATORIO.
+           PERFORM GRAVA-AUDITORIA.
+           GOBACK.
+
+           INICIALIZA-FATORES.
+               MOVE SPACES TO FATOR-STRING
+               MOVE 1 TO FATOR-STRING-PTR
+               MOVE 'S' TO FATORADOR-PRIMEIRO-FATOR
+               MOVE 0 TO QTD-FATORES
+               SET FATORADOR-OK TO TRUE
+               EXIT.
+
+           VALIDA-FATOR.
+               IF FACTOR <= 0
+                   SET FATORADOR-FATOR-INVALIDO TO TRUE
+               ELSE
+                   IF FACTOR > FATOR-MAXIMO
+                       SET FATORADOR-FATOR-FORA-FAIXA TO TRUE
+                   ELSE
+                       SET FATORADOR-OK TO TRUE
+                   END-IF
+               END-IF
+               EXIT.
+
+           REGISTRA-FATOR.
+               IF NOT PRIMEIRO-FATOR-DA-LISTA
+                   STRING "," DELIMITED BY SIZE
+                       INTO FATOR-STRING
+                       WITH POINTER FATOR-STRING-PTR
+               END-IF
+               MOVE FATOR-ESCRITA TO FATOR-EDITADO
+               STRING FUNCTION TRIM(FATOR-EDITADO) DELIMITED BY SIZE
+                   INTO FATOR-STRING
+                   WITH POINTER FATOR-STRING-PTR
+               MOVE 'N' TO FATORADOR-PRIMEIRO-FATOR
+               ADD 1 TO QTD-FATORES
+               IF QTD-FATORES <= FATOR-TABELA-MAX
+                   MOVE FATOR-ESCRITA
+                       TO FATOR-DA-TABELA(QTD-FATORES)
+               END-IF
+               EXIT.
+
+           ESCREVE-RELATORIO.
+               MOVE FATOR-ORIGINAL TO REL-NUMERO
+               MOVE SPACES TO REL-FILLER
+               MOVE FATOR-STRING TO REL-FATORES
+               OPEN EXTEND RELATORIO-FATORES
+               IF STATUS-RELATORIO = "35"
+                   OPEN OUTPUT RELATORIO-FATORES
+               END-IF
+               WRITE REG-RELATORIO
+               CLOSE RELATORIO-FATORES
+               EXIT.
+
+           GRAVA-AUDITORIA.
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+               MOVE FUNCTION MODULE-CALLER-ID
+                   TO AUD-PROGRAMA-CHAMADOR
+               MOVE SPACES TO AUD-LINHA
+               MOVE 1 TO AUD-PTR
+               STRING AUD-TIMESTAMP DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(AUD-PROGRAMA-CHAMADOR)
+                       DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   STATUS-FATORADOR DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FATOR-ORIGINAL DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   FUNCTION TRIM(FATOR-STRING) DELIMITED BY SIZE
+                   INTO AUD-LINHA
+                   WITH POINTER AUD-PTR
+               END-STRING
+               OPEN EXTEND AUDITORIA-FATORADOR
+               IF STATUS-AUDITORIA = "35"
+                   OPEN OUTPUT AUDITORIA-FATORADOR
+               END-IF
+               MOVE AUD-LINHA TO REG-AUDITORIA
+               WRITE REG-AUDITORIA
+               CLOSE AUDITORIA-FATORADOR
+               EXIT.
        END PROGRAM FATORADOR.
