@@ -3,67 +3,186 @@
       * Date: 10/10/2024
       * Purpose: Fatores de um inteiro
       * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      * 09/08/2026 - Driver passa a ler os numeros de um arquivo de
+      *              entrada em vez de valores gravados no fonte.
+      * 09/08/2026 - REG-NUMERO passa a ser assinado, acompanhando o
+      *              FACTOR assinado de COPYBOOK.cpy, para que valores
+      *              negativos do arquivo de entrada cheguem ao
+      *              FATORADOR e sejam rejeitados por ele.
+      * 09/08/2026 - Inclusao de resumo de totais (processados, primos
+      *              e rejeitados) ao final do job.
+      * 09/08/2026 - Inclusao de checkpoint/restart: o ultimo registro
+      *              de entrada processado e os totais acumulados sao
+      *              gravados em CHECKPOINT.DAT a cada
+      *              INTERVALO-CHECKPOINT registros, permitindo
+      *              reiniciar o job de onde parou em vez de reler o
+      *              arquivo inteiro apos um abend.
+      * 09/08/2026 - Contagem de primos passa a excluir o numero 1
+      *              (QTD-FATORES = 1 tambem ocorre para essa entrada,
+      *              mas 1 nao e primo).
+      * 09/08/2026 - Passa a checar o FILE STATUS da OPEN INPUT de
+      *              NUMEROS.DAT e encerrar o job de forma controlada
+      *              quando o arquivo nao existe, em vez de abortar
+      *              com erro de runtime.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MEU-PROGRAMA-1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-NUMEROS ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STATUS-NUMEROS.
+           SELECT ARQUIVO-CHECKPOINT ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STATUS-CHECKPOINT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-NUMEROS.
+       01  REG-NUMERO              PIC S9(07) SIGN IS LEADING SEPARATE.
+
+       FD  ARQUIVO-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CKP-ULTIMO-REGISTRO        PIC 9(07).
+           05  CKP-TOTAL-PROCESSADOS      PIC 9(07).
+           05  CKP-TOTAL-PRIMOS           PIC 9(07).
+           05  CKP-TOTAL-REJEITADOS       PIC 9(07).
+
        WORKING-STORAGE SECTION.
            COPY 'COPYBOOK.cpy'.
 
-       PROCEDURE DIVISION.
-           MOVE 1 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 1"
+       01  FIM-ARQUIVO-NUMEROS     PIC X(01) VALUE 'N'.
+           88 FIM-ARQUIVO-NUMEROS-SIM         VALUE 'S'.
 
-           MOVE 2 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 2"
+       01  TOTAL-PROCESSADOS       PIC 9(07) VALUE 0.
+       01  TOTAL-PRIMOS            PIC 9(07) VALUE 0.
+       01  TOTAL-REJEITADOS        PIC 9(07) VALUE 0.
 
-           MOVE 3 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 3"
+       01  STATUS-NUMEROS          PIC X(02).
+       01  STATUS-CHECKPOINT       PIC X(02).
+       01  REGISTROS-LIDOS         PIC 9(07) VALUE 0.
+       01  REGISTROS-A-PULAR       PIC 9(07) VALUE 0.
+       01  IDX-PULA-REGISTRO       PIC 9(07).
+       01  INTERVALO-CHECKPOINT    PIC 9(05) VALUE 5.
 
-           MOVE 4 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 2,2"
+       PROCEDURE DIVISION.
+           PERFORM RECUPERA-CHECKPOINT.
+           PERFORM ABRE-ARQUIVOS.
+           IF STATUS-NUMEROS = "35"
+               DISPLAY "NUMEROS.DAT nao encontrado - nada a "
+                   "processar."
+               STOP RUN
+           END-IF.
 
-           MOVE 5 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 5"
+           IF REGISTROS-A-PULAR > 0
+               PERFORM PULA-REGISTROS-PROCESSADOS
+           END-IF.
 
-           MOVE 6 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 2,3"
+           PERFORM LE-PROXIMO-NUMERO.
+           PERFORM UNTIL FIM-ARQUIVO-NUMEROS-SIM
+               ADD 1 TO REGISTROS-LIDOS
+               MOVE REG-NUMERO TO FACTOR
+               PERFORM EXECUTA-CALCULO
+               PERFORM GRAVA-CHECKPOINT-SE-NECESSARIO
+               PERFORM LE-PROXIMO-NUMERO
+           END-PERFORM.
 
-           MOVE 7 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 7"
+           PERFORM FECHA-ARQUIVOS.
+           PERFORM LIMPA-CHECKPOINT.
+           PERFORM APRESENTA-RESUMO.
+           STOP RUN.
 
-           MOVE 8 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 2,2,2"
+           ABRE-ARQUIVOS.
+               OPEN INPUT ARQUIVO-NUMEROS.
+               EXIT.
 
-           MOVE 9 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 3,3"
+           LE-PROXIMO-NUMERO.
+               READ ARQUIVO-NUMEROS
+                   AT END
+                       SET FIM-ARQUIVO-NUMEROS-SIM TO TRUE
+               END-READ.
+               EXIT.
 
-           MOVE 14 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 2,7"
+           FECHA-ARQUIVOS.
+               CLOSE ARQUIVO-NUMEROS.
+               EXIT.
 
-           MOVE 111 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 3,37"
+           RECUPERA-CHECKPOINT.
+               OPEN INPUT ARQUIVO-CHECKPOINT.
+               IF STATUS-CHECKPOINT = "00"
+                   READ ARQUIVO-CHECKPOINT
+                       NOT AT END
+                           MOVE CKP-ULTIMO-REGISTRO TO REGISTROS-A-PULAR
+                           MOVE CKP-TOTAL-PROCESSADOS
+                               TO TOTAL-PROCESSADOS
+                           MOVE CKP-TOTAL-PRIMOS TO TOTAL-PRIMOS
+                           MOVE CKP-TOTAL-REJEITADOS
+                               TO TOTAL-REJEITADOS
+                   END-READ
+                   CLOSE ARQUIVO-CHECKPOINT
+               END-IF.
+               EXIT.
 
-           MOVE 358801 TO FACTOR
-           PERFORM EXECUTA-CALCULO
-           DISPLAY "valor esperado: 599,599"
+           PULA-REGISTROS-PROCESSADOS.
+               PERFORM VARYING IDX-PULA-REGISTRO FROM 1 BY 1
+               UNTIL IDX-PULA-REGISTRO > REGISTROS-A-PULAR
+                   OR FIM-ARQUIVO-NUMEROS-SIM
+                   PERFORM LE-PROXIMO-NUMERO
+                   IF NOT FIM-ARQUIVO-NUMEROS-SIM
+                       ADD 1 TO REGISTROS-LIDOS
+                   END-IF
+               END-PERFORM.
+               EXIT.
 
-           STOP RUN.
+           GRAVA-CHECKPOINT-SE-NECESSARIO.
+               IF FUNCTION MOD(REGISTROS-LIDOS, INTERVALO-CHECKPOINT)
+                   = 0
+                   PERFORM GRAVA-CHECKPOINT
+               END-IF.
+               EXIT.
+
+           GRAVA-CHECKPOINT.
+               MOVE REGISTROS-LIDOS    TO CKP-ULTIMO-REGISTRO
+               MOVE TOTAL-PROCESSADOS  TO CKP-TOTAL-PROCESSADOS
+               MOVE TOTAL-PRIMOS       TO CKP-TOTAL-PRIMOS
+               MOVE TOTAL-REJEITADOS   TO CKP-TOTAL-REJEITADOS
+               OPEN OUTPUT ARQUIVO-CHECKPOINT
+               WRITE REG-CHECKPOINT
+               CLOSE ARQUIVO-CHECKPOINT
+               EXIT.
+
+           LIMPA-CHECKPOINT.
+               MOVE 0 TO CKP-ULTIMO-REGISTRO
+               MOVE 0 TO CKP-TOTAL-PROCESSADOS
+               MOVE 0 TO CKP-TOTAL-PRIMOS
+               MOVE 0 TO CKP-TOTAL-REJEITADOS
+               OPEN OUTPUT ARQUIVO-CHECKPOINT
+               WRITE REG-CHECKPOINT
+               CLOSE ARQUIVO-CHECKPOINT
+               EXIT.
 
            EXECUTA-CALCULO.
                DISPLAY "==============================================="
                DISPLAY "Calculando fatores de " FACTOR.
-               CALL 'FATORADOR' USING BOOKPARAMETERS.
+               ADD 1 TO TOTAL-PROCESSADOS
+               CALL 'FATORADOR' USING BOOKPARAMETERS
+               IF FATORADOR-OK
+                   IF QTD-FATORES = 1 AND REG-NUMERO NOT EQUAL 1
+                       ADD 1 TO TOTAL-PRIMOS
+                   END-IF
+               ELSE
+                   ADD 1 TO TOTAL-REJEITADOS
+               END-IF
+               EXIT.
+
+           APRESENTA-RESUMO.
+               DISPLAY "==============================================="
+               DISPLAY "Resumo do job MEU-PROGRAMA-1"
+               DISPLAY "Numeros processados.: " TOTAL-PROCESSADOS
+               DISPLAY "Numeros primos......: " TOTAL-PRIMOS
+               DISPLAY "Numeros rejeitados..: " TOTAL-REJEITADOS
                EXIT.
        END PROGRAM MEU-PROGRAMA-1.
