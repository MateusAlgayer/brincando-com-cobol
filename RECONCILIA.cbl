@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author: MateusAlgayer
+      * Date: 09/08/2026
+      * Purpose: Reconciliacao do relatorio de fatores: relê
+      *          RELATORIO.DAT, multiplica os fatores listados e
+      *          confere se o produto bate com o numero original,
+      *          sinalizando qualquer registro divergente.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification history:
+      * 09/08/2026 - Passa a checar o FILE STATUS da OPEN INPUT de
+      *              RELATORIO.DAT e encerrar com um resumo zerado
+      *              quando o arquivo ainda nao existe, em vez de
+      *              abortar com erro de runtime.
+      * 09/08/2026 - Layout de REG-RELATORIO passa a vir de
+      *              RELATORIO.cpy, compartilhado com FATORADOR.cbl.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA-FATORES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELATORIO-FATORES ASSIGN TO "RELATORIO.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS STATUS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RELATORIO-FATORES.
+           COPY 'RELATORIO.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01  STATUS-RELATORIO         PIC X(02).
+       01  FIM-RELATORIO            PIC X(01) VALUE 'N'.
+           88 FIM-RELATORIO-SIM              VALUE 'S'.
+
+       01  REL-NUMERO-VALOR          PIC 9(07).
+       01  REL-FATORES-TRIM         PIC X(60).
+       01  REL-FATORES-LEN          PIC 9(03).
+       01  UNSTR-PTR                PIC 9(03).
+       01  TOKEN-FATOR              PIC X(10).
+       01  PRODUTO-FATORES          PIC 9(09).
+
+       01  TOTAL-REGISTROS          PIC 9(07) VALUE 0.
+       01  TOTAL-DIVERGENTES        PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT RELATORIO-FATORES.
+           IF STATUS-RELATORIO = "35"
+               DISPLAY "RELATORIO.DAT nao encontrado - nada a "
+                   "reconciliar ainda."
+           ELSE
+               PERFORM LE-PROXIMO-REGISTRO
+               PERFORM UNTIL FIM-RELATORIO-SIM
+                   ADD 1 TO TOTAL-REGISTROS
+                   MOVE REL-NUMERO TO REL-NUMERO-VALOR
+                   PERFORM CALCULA-PRODUTO-FATORES
+                   IF PRODUTO-FATORES NOT EQUAL REL-NUMERO-VALOR
+                       ADD 1 TO TOTAL-DIVERGENTES
+                       DISPLAY "DIVERGENCIA: numero " REL-NUMERO
+                           " fatores '" FUNCTION TRIM(REL-FATORES)
+                           "' multiplicam " PRODUTO-FATORES
+                   END-IF
+                   PERFORM LE-PROXIMO-REGISTRO
+               END-PERFORM
+               CLOSE RELATORIO-FATORES
+           END-IF.
+
+           DISPLAY "==============================================="
+           DISPLAY "Resumo da reconciliacao de RELATORIO.DAT"
+           DISPLAY "Registros verificados: " TOTAL-REGISTROS
+           DISPLAY "Registros divergentes: " TOTAL-DIVERGENTES
+           STOP RUN.
+
+           LE-PROXIMO-REGISTRO.
+               READ RELATORIO-FATORES
+                   AT END
+                       SET FIM-RELATORIO-SIM TO TRUE
+               END-READ.
+               EXIT.
+
+           CALCULA-PRODUTO-FATORES.
+               MOVE FUNCTION TRIM(REL-FATORES) TO REL-FATORES-TRIM
+               COMPUTE REL-FATORES-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(REL-FATORES))
+               MOVE 1 TO UNSTR-PTR
+               MOVE 1 TO PRODUTO-FATORES
+               PERFORM UNTIL UNSTR-PTR > REL-FATORES-LEN
+                   UNSTRING REL-FATORES-TRIM DELIMITED BY ","
+                       INTO TOKEN-FATOR
+                       WITH POINTER UNSTR-PTR
+                   END-UNSTRING
+                   COMPUTE PRODUTO-FATORES =
+                       PRODUTO-FATORES * FUNCTION NUMVAL(TOKEN-FATOR)
+               END-PERFORM.
+               EXIT.
+       END PROGRAM RECONCILIA-FATORES.
