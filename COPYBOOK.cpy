@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Author: MateusAlgayer
+      * Date: 10/10/2024
+      * Purpose: Parametros trocados entre MEU-PROGRAMA-1 e FATORADOR
+      ******************************************************************
+      * Modification history:
+      * 09/08/2026 - Inclusao de STATUS-FATORADOR para que o chamador
+      *              saiba distinguir um FACTOR rejeitado de uma
+      *              chamada que rodou normalmente.
+      * 09/08/2026 - Inclusao de QTD-FATORES, com a quantidade de
+      *              fatores encontrados na chamada, para que o
+      *              chamador identifique numeros primos (um unico
+      *              fator, igual ao proprio numero) sem precisar
+      *              raspar o relatorio.
+      * 09/08/2026 - Inclusao de TABELA-FATORES, com a lista completa
+      *              dos fatores encontrados, para que o chamador
+      *              receba o resultado do calculo em WORKING-STORAGE
+      *              em vez de apenas pelo DISPLAY do FATORADOR.
+      ******************************************************************
+       01  BOOKPARAMETERS.
+           05  FACTOR              PIC S9(07) SIGN IS LEADING SEPARATE.
+           05  DIVISOR             PIC 9(07).
+           05  FATOR-ESCRITA       PIC 9(07).
+           05  STATUS-FATORADOR    PIC X(02).
+               88  FATORADOR-OK                 VALUE "00".
+               88  FATORADOR-FATOR-INVALIDO      VALUE "10".
+               88  FATORADOR-FATOR-FORA-FAIXA    VALUE "20".
+           05  QTD-FATORES         PIC 9(03).
+      *    OCCURS 30 casa com FATOR-TABELA-MAX em FATORADOR.cbl; os
+      *    dois precisam mudar juntos.
+           05  TABELA-FATORES OCCURS 30 TIMES.
+               10  FATOR-DA-TABELA PIC 9(07).
